@@ -0,0 +1,214 @@
+       identification division.
+       program-id. TADERP01.
+      ******************************************************************
+      *                                                                *
+      *  TADERP01 - CUSTOMER DIRECTORY REPORT                         *
+      *                                                                *
+      *  READS THE CUSTMAST CUSTOMER MASTER FILE END TO END, SORTS IT  *
+      *  BY Country/LastName/FirstName AND PRINTS A MAILING-STYLE      *
+      *  DIRECTORY LISTING - LastName, FirstName, Street, City,        *
+      *  PostalCode - GROUPED AND SUBTOTALED BY Country, WITH A PAGE   *
+      *  BREAK AT THE START OF EACH NEW COUNTRY GROUP.                 *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL DIRECTORY REPORT.                  *
+      *  2026-08-08  DLH  DROPPED THE LEADING ASA CARRIAGE-CONTROL     *
+      *                   BYTE FROM EVERY PRINT LINE - REPORT-FILE IS  *
+      *                   LINE SEQUENTIAL, WHICH NEVER INTERPRETS THAT *
+      *                   BYTE AS CARRIAGE CONTROL, SO IT WAS BEING    *
+      *                   WRITTEN OUT AS AN ORDINARY CHARACTER AND THE *
+      *                   PAGE BREAK NEVER ACTUALLY HAPPENED.          *
+      *                   new-page-para NOW WRITES A FORM-FEED         *
+      *                   CHARACTER OF ITS OWN AHEAD OF EVERY PAGE     *
+      *                   AFTER THE FIRST, WHICH IS THE REAL PAGE      *
+      *                   SEPARATOR FOR A PLAIN TEXT REPORT FILE.      *
+      *                                                                *
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-FILE assign to CUSTMAST
+               organization is indexed
+               access mode is sequential
+               record key is Cust-Number.
+           select SORT-WORK-FILE assign to SORTWK1.
+           select REPORT-FILE assign to DIRRPT
+               organization is line sequential.
+       data division.
+       file section.
+       fd  CUSTOMER-FILE.
+           copy CUSTMAS.
+       sd  SORT-WORK-FILE.
+       01  SRT-RECORD.
+           05  Srt-Country             PIC A(10).
+           05  Srt-Last-Name           PIC A(25).
+           05  Srt-First-Name          PIC A(15).
+           05  Srt-Street              PIC X(20).
+           05  Srt-City                PIC A(20).
+           05  Srt-Postal-Code         PIC X(07).
+           05  Srt-Customer-Number     PIC X(05).
+       fd  REPORT-FILE
+           record contains 133 characters.
+       01  RPT-LINE                    PIC X(133).
+       working-storage section.
+       01  Erp01-Switches.
+           05  Erp01-Eof-Switch         PIC X(01) VALUE 'N'.
+               88  Erp01-Eof                VALUE 'Y'.
+           05  Erp01-First-Group-Switch PIC X(01) VALUE 'Y'.
+               88  Erp01-First-Group         VALUE 'Y'.
+       01  Erp01-Counters.
+           05  Erp01-Page-Number        PIC 9(03) VALUE ZERO.
+           05  Erp01-Country-Count      PIC 9(05) VALUE ZERO.
+           05  Erp01-Grand-Count        PIC 9(07) VALUE ZERO.
+       01  Erp01-Hold-Country           PIC A(10).
+       01  Erp01-Form-Feed.
+           05  Erp01-Ff-Char            PIC X(01) VALUE X'0C'.
+       01  Erp01-Page-Header.
+           05  FILLER                   PIC X(35)
+               VALUE 'TADERP01 - CUSTOMER DIRECTORY'.
+           05  FILLER                   PIC X(08) VALUE 'PAGE '.
+           05  Erp01-Ph-Page            PIC ZZ9.
+       01  Erp01-Column-Header.
+           05  FILLER                   PIC X(26) VALUE 'LAST NAME'.
+           05  FILLER                   PIC X(16) VALUE 'FIRST NAME'.
+           05  FILLER                   PIC X(21) VALUE 'STREET'.
+           05  FILLER                   PIC X(21) VALUE 'CITY'.
+           05  FILLER                   PIC X(08) VALUE 'ZIP/PC'.
+       01  Erp01-Country-Header.
+           05  FILLER                   PIC X(09) VALUE 'COUNTRY:'.
+           05  Erp01-Crh-Country        PIC A(10).
+       01  Erp01-Detail-Line.
+           05  Erp01-Dl-Last-Name       PIC A(25).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  Erp01-Dl-First-Name      PIC A(15).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  Erp01-Dl-Street          PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  Erp01-Dl-City            PIC A(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  Erp01-Dl-Postal-Code     PIC X(07).
+       01  Erp01-Subtotal-Line.
+           05  FILLER                   PIC X(22)
+               VALUE 'CUSTOMERS IN COUNTRY:'.
+           05  Erp01-St-Count           PIC ZZ,ZZ9.
+       01  Erp01-Grand-Total-Line.
+           05  FILLER                   PIC X(25)
+               VALUE 'TOTAL CUSTOMERS LISTED:'.
+           05  Erp01-Gt-Count           PIC ZZZ,ZZ9.
+       procedure division.
+       main-para.
+           perform initialize-para thru initialize-exit.
+           sort SORT-WORK-FILE
+               on ascending key Srt-Country Srt-Last-Name
+                                Srt-First-Name
+               input procedure is transfer-master-para
+               output procedure is produce-report-para.
+           perform terminate-para thru terminate-exit.
+           stop run.
+
+       initialize-para.
+           open output REPORT-FILE.
+       initialize-exit.
+           exit.
+
+       transfer-master-para.
+      *    feed every customer master record into the sort in
+      *    whatever order the indexed file happens to deliver it -
+      *    the SORT puts it into Country/name order.
+           open input CUSTOMER-FILE
+           perform read-master-para thru read-master-exit
+           perform release-master-para thru release-master-exit
+               until Erp01-Eof
+           close CUSTOMER-FILE.
+
+       read-master-para.
+           read CUSTOMER-FILE
+               at end move 'Y' to Erp01-Eof-Switch
+           end-read.
+       read-master-exit.
+           exit.
+
+       release-master-para.
+           move Cust-Country to Srt-Country
+           move Cust-Last-Name to Srt-Last-Name
+           move Cust-First-Name to Srt-First-Name
+           move Cust-Street to Srt-Street
+           move Cust-City to Srt-City
+           move Cust-Postal-Code to Srt-Postal-Code
+           move Cust-Number to Srt-Customer-Number
+           release SRT-RECORD
+           perform read-master-para thru read-master-exit.
+       release-master-exit.
+           exit.
+
+       produce-report-para.
+           move 'N' to Erp01-Eof-Switch
+           perform return-sorted-para thru return-sorted-exit
+           perform print-detail-para thru print-detail-exit
+               until Erp01-Eof
+           if Erp01-Grand-Count not equal zero
+             perform country-break-para thru country-break-exit
+             move Erp01-Grand-Count to Erp01-Gt-Count
+             write RPT-LINE from Erp01-Grand-Total-Line
+           end-if.
+
+       return-sorted-para.
+           return SORT-WORK-FILE
+               at end move 'Y' to Erp01-Eof-Switch
+           end-return.
+       return-sorted-exit.
+           exit.
+
+       print-detail-para.
+           if Erp01-First-Group or Srt-Country not equal
+                                    Erp01-Hold-Country
+             if not Erp01-First-Group
+               perform country-break-para thru country-break-exit
+             end-if
+             move 'N' to Erp01-First-Group-Switch
+             move Srt-Country to Erp01-Hold-Country
+             move zero to Erp01-Country-Count
+             perform new-page-para thru new-page-exit
+           end-if
+           move Srt-Last-Name to Erp01-Dl-Last-Name
+           move Srt-First-Name to Erp01-Dl-First-Name
+           move Srt-Street to Erp01-Dl-Street
+           move Srt-City to Erp01-Dl-City
+           move Srt-Postal-Code to Erp01-Dl-Postal-Code
+           write RPT-LINE from Erp01-Detail-Line
+           add 1 to Erp01-Country-Count
+           add 1 to Erp01-Grand-Count
+           perform return-sorted-para thru return-sorted-exit.
+       print-detail-exit.
+           exit.
+
+       country-break-para.
+      *    subtotal the country group that just ended.
+           move Erp01-Country-Count to Erp01-St-Count
+           write RPT-LINE from Erp01-Subtotal-Line.
+       country-break-exit.
+           exit.
+
+       new-page-para.
+      *    start a fresh page and country heading for the new group.
+      *    a form-feed character ahead of the header is the real page
+      *    separator for a line-sequential text report - there is no
+      *    page to break away from before the very first one.
+           add 1 to Erp01-Page-Number
+           if Erp01-Page-Number > 1
+             write RPT-LINE from Erp01-Form-Feed
+           end-if
+           move Erp01-Page-Number to Erp01-Ph-Page
+           write RPT-LINE from Erp01-Page-Header
+           write RPT-LINE from Erp01-Column-Header
+           move Erp01-Hold-Country to Erp01-Crh-Country
+           write RPT-LINE from Erp01-Country-Header.
+       new-page-exit.
+           exit.
+
+       terminate-para.
+           close REPORT-FILE.
+       terminate-exit.
+           exit.
