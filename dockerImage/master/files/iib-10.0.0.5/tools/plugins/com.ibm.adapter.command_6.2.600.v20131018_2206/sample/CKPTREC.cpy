@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *  CKPTREC.CPY                                                  *
+      *                                                                *
+      *  CHECKPOINT RECORD FOR TADEMS30.  ONE RECORD PER JOB, KEYED   *
+      *  ON A FIXED RUN-ID, HOLDING HOW MANY TRANSACTIONS HAVE BEEN   *
+      *  PROCESSED AND THE KEY OF THE LAST ONE, SO AN ABENDED RUN CAN  *
+      *  BE RESTARTED WITHOUT REPROCESSING THE WHOLE TRANSACTION FILE. *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL CHECKPOINT RECORD.                 *
+      *  2026-08-08  DLH  ADDED Ckpt-Size-Error-Count AND              *
+      *                   Ckpt-Recon-Count SO THE SIZE-ERROR AND       *
+      *                   RECONCILIATION TOTALS SURVIVE A RESTART      *
+      *                   INSTEAD OF ONLY COVERING RECORDS PROCESSED   *
+      *                   AFTER THE LAST CHECKPOINT.                   *
+      *  2026-08-09  DLH  ADDED Ckpt-Report-Line-Count SO A RESTART    *
+      *                   KNOWS HOW MANY LINES OF THE CONTROL REPORT   *
+      *                   WERE GOOD AS OF THE LAST CHECKPOINT - THE    *
+      *                   RESTARTED RUN REPLAYS ONLY THOSE LINES FROM  *
+      *                   THE SAVED COPY OF THE PRIOR REPORT INSTEAD   *
+      *                   OF APPENDING A SECOND COPY OF EVERYTHING     *
+      *                   BETWEEN THE LAST CHECKPOINT AND THE ABEND.   *
+      *                                                                *
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  Ckpt-Run-Id             PIC X(08).
+           05  Ckpt-Status             PIC X(01).
+               88  Ckpt-In-Progress        VALUE 'I'.
+               88  Ckpt-Complete           VALUE 'C'.
+           05  Ckpt-Record-Count       PIC 9(07).
+           05  Ckpt-Last-Key           PIC X(06).
+           05  Ckpt-Size-Error-Count   PIC 9(07).
+           05  Ckpt-Recon-Count        PIC 9(07).
+           05  Ckpt-Report-Line-Count  PIC 9(07).
