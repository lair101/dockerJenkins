@@ -0,0 +1,32 @@
+      ******************************************************************
+      *                                                                *
+      *  CUSTMAS.CPY                                                  *
+      *                                                                *
+      *  CUSTOMER MASTER FILE RECORD LAYOUT.  KEYED ON CUST-NUMBER,   *
+      *  WHICH MUST STAY IN SYNC WITH THE CustomerNumber FIELD CARRIED *
+      *  IN THE TADERC99 / TADERM01 DFHCOMMAREA.                       *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL COPYBOOK FOR CUSTOMER MASTER FILE.  *
+      *  2026-08-08  DLH  CARVED CUST-CREDIT-LIMIT AND CUST-TYPE OUT  *
+      *                   OF CUST-FILLER-1 FOR THE ORDER-TOTAL/       *
+      *                   DISCOUNT CALCULATION IN TADERC99.            *
+      *                                                                *
+      ******************************************************************
+       01  CUST-MASTER-RECORD.
+           05  CUST-NUMBER             PIC X(05).
+           05  CUST-FIRST-NAME         PIC A(15).
+           05  CUST-LAST-NAME          PIC A(25).
+           05  CUST-STREET             PIC X(20).
+           05  CUST-CITY               PIC A(20).
+           05  CUST-COUNTRY            PIC A(10).
+           05  CUST-PHONE              PIC X(15).
+           05  CUST-POSTAL-CODE        PIC X(07).
+           05  CUST-CREDIT-LIMIT       PIC S9(7)V99 COMP-3.
+           05  CUST-TYPE               PIC X(01).
+               88  CUST-TYPE-RETAIL        VALUE 'R'.
+               88  CUST-TYPE-WHOLESALE     VALUE 'W'.
+               88  CUST-TYPE-PREMIUM       VALUE 'P'.
+           05  CUST-FILLER-1           PIC X(11).
