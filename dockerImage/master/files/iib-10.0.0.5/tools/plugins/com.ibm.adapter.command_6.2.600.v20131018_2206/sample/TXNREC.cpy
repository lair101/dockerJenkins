@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  TXNREC.CPY                                                   *
+      *                                                                *
+      *  TRANSACTION FILE RECORD LAYOUT FOR THE TADEMS30 SCALED        *
+      *  MULTIPLY BATCH DRIVER.  TXN-AMOUNT-1 FEEDS THE in1/in1b/in1c  *
+      *  GROUP OF EMSCALC.CPY, TXN-AMOUNT-2 FEEDS THE var12/var32/     *
+      *  var23 GROUP.                                                  *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL COPYBOOK FOR TRANSACTION FILE.      *
+      *                                                                *
+      ******************************************************************
+       01  TXN-RECORD.
+           05  TXN-KEY                 PIC X(06).
+           05  TXN-AMOUNT-1            PIC S9(3)V99.
+           05  TXN-AMOUNT-2            PIC S9(3)V99.
+           05  FILLER                  PIC X(20).
