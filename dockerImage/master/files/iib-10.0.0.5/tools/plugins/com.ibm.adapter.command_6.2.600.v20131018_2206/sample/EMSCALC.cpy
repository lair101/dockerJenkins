@@ -0,0 +1,56 @@
+      ******************************************************************
+      *                                                                *
+      *  EMSCALC.CPY                                                  *
+      *                                                                *
+      *  THE SCALED-DECIMAL MULTIPLY GROUPS ORIGINALLY INLINED IN     *
+      *  TADEMS22'S DFHCOMMAREA.  THE SAME VALUE IS CARRIED IN THREE  *
+      *  PHYSICAL REPRESENTATIONS (COMP-4, COMP, BINARY) SO THAT A    *
+      *  SCALED MULTIPLY CAN BE EXERCISED AGAINST EACH ONE IN         *
+      *  PARALLEL.  COPY THIS UNDER A 01-LEVEL GROUP IN EITHER         *
+      *  WORKING-STORAGE (BATCH) OR LINKAGE SECTION (CICS COMMAREA).   *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  PULLED OUT OF TADEMS22 SO THE NEW TADEMS30  *
+      *                   BATCH DRIVER CAN RUN THE SAME SCALED        *
+      *                   MULTIPLY LOGIC AGAINST REAL VOLUME.          *
+      *                                                                *
+      ******************************************************************
+           02 in1a.
+            03 in1aa.
+             04 in1bb.
+              05 in1cc.
+               06 in1dd.
+                07 in1ee.
+                 08 in1 usage comp-4 PIC SP(2)99 SYNC.
+           02 in1b.
+              05 in1dd.
+               06 in1ee.
+                07 in1 usage is computational sync right PIC S99ppV.
+           02 in1c.
+            03 in1aa.
+             04 in1bb.
+              05 in1cc.
+               06 in1dd.
+                07 in1ee.
+                 08 in1 binary sync left PIC S9(3)V9(2).
+           02 out1out2out3.
+              03 out1 sync usage binary PIC SP(3)9(2).
+              03 out2 sync right PIC S99PPP usage is COMP.
+              03 out3 PIC S9(4)V9(1) comp-4 sync left.
+           02 vars.
+             03 var12.
+               04 var33.
+                 05 v33a.
+                   06 var2var3.
+                     07 var2 sync PIC SP(2)9(2) usage comp-4.
+              03 var32.
+                04 var33.
+                  05 v33a.
+                    06 var2var3.
+                      07 var2 sync left pic S99PP usage is binary.
+              03 var23.
+                04 v33a.
+                  05 var2var3.
+                    06 var2 usage comp sync right PIC S9(3)V99.
