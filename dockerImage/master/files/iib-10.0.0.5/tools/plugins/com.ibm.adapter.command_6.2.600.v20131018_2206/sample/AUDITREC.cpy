@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  AUDITREC.CPY                                                 *
+      *                                                                *
+      *  ONE ENTRY PER TADERC99 CUSTOMER LOOKUP, WRITTEN TO THE       *
+      *  CAUD TRANSIENT DATA QUEUE FOR LATER OFFLOAD TO A SEQUENTIAL  *
+      *  AUDIT LOG FILE.  RECORDS THE CustomerNumber REQUESTED,        *
+      *  WHETHER THE LOOKUP FOUND A REAL MASTER RECORD, AND WHEN THE  *
+      *  LOOKUP HAPPENED.                                              *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL COPYBOOK FOR THE AUDIT TRAIL.      *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  Aud-Customer-Number     PIC X(05).
+           05  Aud-Response-Code       PIC X(01).
+           05  Aud-Date                PIC X(08).
+           05  Aud-Time                PIC X(06).
