@@ -1,58 +1,82 @@
-       identification division.                                                 
-       program-id. TADEMS22.                                                    
-       data division.                                                           
-       working-storage section.                                                 
-       linkage section.                                                         
-       01 DFHCOMMAREA.                                                          
-          02 in1a.                                                              
-           03 in1aa.                                                            
-            04 in1bb.                                                           
-             05 in1cc.                                                          
-              06 in1dd.                                                         
-               07 in1ee.                                                        
-                08 in1 usage comp-4 PIC SP(2)99 SYNC.                           
-          02 in1b.                                                              
-             05 in1dd.                                                          
-              06 in1ee.                                                         
-               07 in1 usage is computational sync right PIC S99ppV.             
-          02 in1c.                                                              
-           03 in1aa.                                                            
-            04 in1bb.                                                           
-             05 in1cc.                                                          
-              06 in1dd.                                                         
-               07 in1ee.                                                        
-                08 in1 binary sync left PIC S9(3)V9(2).                         
-          02 out1out2out3.                                                      
-             03 out1 sync usage binary PIC SP(3)9(2).                           
-             03 out2 sync right PIC S99PPP usage is COMP.                       
-             03 out3 PIC S9(4)V9(1) comp-4 sync left.                           
-          02 vars.                                                              
-            03 var12.                                                           
-              04 var33.                                                         
-                05 v33a.                                                        
-                  06 var2var3.                                                  
-                    07 var2 sync PIC SP(2)9(2) usage comp-4.                    
-             03 var32.                                                          
-               04 var33.                                                        
-                 05 v33a.                                                       
-                   06 var2var3.                                                 
-                     07 var2 sync left pic S99PP usage is binary.               
-             03 var23.                                                          
-               04 v33a.                                                         
-                 05 var2var3.                                                   
-                   06 var2 usage comp sync right PIC S9(3)V99.                  
-       procedure division.                                                      
-       testcase-code.                                                           
-              multiply in1 IN in1ee IN in1dd IN in1cc IN in1aa                  
-                      IN in1a by -0.1 giving out1.                              
-              multiply in1 IN in1ee IN in1dd IN in1b                            
-                      by 10.0 giving out2.                                      
-              multiply in1 IN in1ee IN in1dd IN in1cc IN in1bb IN in1aa         
-                      IN in1c by -10.0 giving out3.                             
-              multiply var2 in var2var3 IN v33a IN var33 IN var12               
-              by -1.0 giving var2 IN var2var3 IN v33a IN var33 IN var12.        
-              multiply var2 IN var2var3 IN v33a IN var33 IN var32               
-              by 1.0 giving var2 IN var2var3 IN v33a IN var33 IN var32.         
-              multiply var2 IN var2var3 IN v33a IN var23                        
-                     by -1.0 giving var2 IN var2var3 IN v33a IN var23.          
-             EXEC CICS RETURN END-EXEC.                                         
+       identification division.
+       program-id. TADEMS22.
+      ******************************************************************
+      *                                                                *
+      *  TADEMS22 - SCALED MULTIPLY TESTCASE                          *
+      *                                                                *
+      *  EXERCISES THE SAME VALUE CARRIED IN THREE PHYSICAL            *
+      *  REPRESENTATIONS (COMP-4, COMP, BINARY) THROUGH A SCALED       *
+      *  MULTIPLY, TO PROVE OUT HOW EACH USAGE HANDLES THE PICTURE.    *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  PULLED THE SCALED-MULTIPLY GROUPS OUT INTO  *
+      *                   EMSCALC SO TADEMS30 CAN SHARE THEM AGAINST  *
+      *                   REAL VOLUME.                                *
+      *  2026-08-08  DLH  ADDED ON SIZE ERROR CHECKING TO EVERY        *
+      *                   MULTIPLY AND A SizeErrorFlag IN THE          *
+      *                   COMMAREA SO A CALLER CAN TELL WHEN ONE OF    *
+      *                   THE THREE REPRESENTATIONS OVERFLOWED ITS     *
+      *                   PICTURE INSTEAD OF JUST TRUNCATING SILENTLY. *
+      *  2026-08-08  DLH  DROPPED THE GO TO start-exit AFTER EXEC      *
+      *                   CICS RETURN - RETURN WITH NO TRANSID ENDS    *
+      *                   THE TASK, SO THE GO TO COULD NEVER EXECUTE.  *
+      *                                                                *
+      ******************************************************************
+       environment division.
+       data division.
+       working-storage section.
+       linkage section.
+       01  DFHCOMMAREA.
+           copy EMSCALC.
+           02  SizeErrorFlag          PIC X(1).
+               88  MultiplySizeError      VALUE 'Y'.
+               88  MultiplyNoSizeError    VALUE 'N'.
+       procedure division.
+       start-para.
+           perform calculate-para thru calculate-exit.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       calculate-para.
+      *    run the same value, carried in three physical usages, through
+      *    a scaled multiply in parallel.  SizeErrorFlag comes back 'Y'
+      *    if any one of the three representations could not hold its
+      *    result - the caller should not trust out1/out2/out3 (or the
+      *    var12/var32/var23 results) when that happens.
+           set MultiplyNoSizeError to true
+           multiply in1 IN in1ee IN in1dd IN in1cc IN in1aa
+                   IN in1a by -0.1 giving out1
+               on size error
+                 set MultiplySizeError to true
+           end-multiply
+           multiply in1 IN in1ee IN in1dd IN in1b
+                   by 10.0 giving out2
+               on size error
+                 set MultiplySizeError to true
+           end-multiply
+           multiply in1 IN in1ee IN in1dd IN in1cc IN in1bb IN in1aa
+                   IN in1c by -10.0 giving out3
+               on size error
+                 set MultiplySizeError to true
+           end-multiply
+           multiply var2 in var2var3 IN v33a IN var33 IN var12
+                   by -1.0 giving var2 IN var2var3 IN v33a IN var33
+                   IN var12
+               on size error
+                 set MultiplySizeError to true
+           end-multiply
+           multiply var2 IN var2var3 IN v33a IN var33 IN var32
+                   by 1.0 giving var2 IN var2var3 IN v33a IN var33
+                   IN var32
+               on size error
+                 set MultiplySizeError to true
+           end-multiply
+           multiply var2 IN var2var3 IN v33a IN var23
+                   by -1.0 giving var2 IN var2var3 IN v33a IN var23
+               on size error
+                 set MultiplySizeError to true
+           end-multiply.
+       calculate-exit.
+           exit.
