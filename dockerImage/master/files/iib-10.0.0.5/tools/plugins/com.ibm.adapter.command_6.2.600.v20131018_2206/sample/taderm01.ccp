@@ -0,0 +1,180 @@
+       identification division.
+       program-id. TADERM01.
+      ******************************************************************
+      *                                                                *
+      *  TADERM01 - CUSTOMER MASTER MAINTENANCE                       *
+      *                                                                *
+      *  COMPANION TRANSACTION TO TADERC99.  ADDS, CHANGES OR         *
+      *  DELETES A RECORD ON THE CUSTMAST CUSTOMER MASTER FILE        *
+      *  BASED ON THE FunctionCode PASSED IN DFHCOMMAREA, SO THE       *
+      *  CUSTOMER FILE TADERC99 READS CAN BE MAINTAINED WITHOUT        *
+      *  EDITING COBOL SOURCE.                                         *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL MAINTENANCE TRANSACTION.           *
+      *  2026-08-08  DLH  ADDED CustomerCreditLimit AND CustomerType  *
+      *                   SO THE CREDIT LIMIT / CUSTOMER TYPE ADDED   *
+      *                   TO THE CUSTOMER MASTER RECORD CAN ACTUALLY  *
+      *                   BE MAINTAINED INSTEAD OF STAYING AT ZERO.   *
+      *  2026-08-08  DLH  ADDED MaintError SO A WRITE FAILURE OTHER   *
+      *                   THAN DUPREC ON AN ADD NO LONGER COMES BACK  *
+      *                   AS MaintNotFound, WHICH MEANS SOMETHING     *
+      *                   ELSE ON add-customer-para, WHICH NEVER      *
+      *                   LOOKS ANYTHING UP BY KEY.                   *
+      *  2026-08-08  DLH  change-customer-para NOW CHECKS Erm01-Resp  *
+      *                   AFTER THE REWRITE INSTEAD OF ASSUMING        *
+      *                   SUCCESS - THE REWRITE OVERWRITES THE SAME    *
+      *                   RESP FIELD THE READ UPDATE JUST SET, AND A   *
+      *                   REWRITE FAILURE WAS COMING BACK AS           *
+      *                   MaintSuccess.                                *
+      *  2026-08-08  DLH  DROPPED THE GO TO start-exit AFTER EXEC      *
+      *                   CICS RETURN - RETURN WITH NO TRANSID ENDS    *
+      *                   THE TASK, SO THE GO TO COULD NEVER EXECUTE.  *
+      *  2026-08-09  DLH  change-customer-para'S READ UPDATE AND       *
+      *                   delete-customer-para'S DELETE BOTH NOW       *
+      *                   CHECK SPECIFICALLY FOR DFHRESP(NOTFND)       *
+      *                   BEFORE SETTING MaintNotFound - ANY OTHER     *
+      *                   NON-NORMAL RESP (I/O ERROR, VSAM PROBLEM)    *
+      *                   NOW SETS MaintError INSTEAD OF BEING         *
+      *                   MISREPORTED AS "NO SUCH CUSTOMER".           *
+      *                                                                *
+      ******************************************************************
+       environment division.
+       data division.
+       working-storage section.
+           copy CUSTMAS.
+       01  Erm01-Resp               pic s9(8) comp.
+       01  Erm01-Resp2              pic s9(8) comp.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02  FunctionCode        PIC X(1).
+               88  AddCustomer         VALUE 'A'.
+               88  ChangeCustomer      VALUE 'C'.
+               88  DeleteCustomer      VALUE 'D'.
+           02  CustomerNumber      PIC X(5).
+           02  FirstName           PIC A(15).
+           02  LastName            PIC A(25).
+           02  Street              PIC X(20).
+           02  City                PIC A(20).
+           02  Country             PIC A(10).
+           02  Phone               PIC X(15).
+           02  PostalCode          PIC X(7).
+           02  CustomerCreditLimit PIC S9(7)V99 COMP-3.
+           02  CustomerType        PIC X(1).
+               88  CustTypeRetail      VALUE 'R'.
+               88  CustTypeWholesale   VALUE 'W'.
+               88  CustTypePremium     VALUE 'P'.
+           02  ResponseCode        PIC X(1).
+               88  MaintSuccess        VALUE 'S'.
+               88  MaintDuplicate      VALUE 'D'.
+               88  MaintNotFound       VALUE 'N'.
+               88  MaintInvalidFunction VALUE 'I'.
+               88  MaintError          VALUE 'E'.
+       procedure division.
+       start-para.
+           perform maintain-customer-para thru maintain-customer-exit.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       maintain-customer-para.
+           evaluate true
+             when AddCustomer
+               perform add-customer-para thru add-customer-exit
+             when ChangeCustomer
+               perform change-customer-para thru change-customer-exit
+             when DeleteCustomer
+               perform delete-customer-para thru delete-customer-exit
+             when other
+               set MaintInvalidFunction to true
+           end-evaluate.
+       maintain-customer-exit.
+           exit.
+
+       add-customer-para.
+      *    create a brand new customer master record.
+           move CustomerNumber to Cust-Number
+           move FirstName to Cust-First-Name
+           move LastName to Cust-Last-Name
+           move Street to Cust-Street
+           move City to Cust-City
+           move Country to Cust-Country
+           move Phone to Cust-Phone
+           move PostalCode to Cust-Postal-Code
+           move CustomerCreditLimit to Cust-Credit-Limit
+           move CustomerType to Cust-Type
+           EXEC CICS WRITE FILE('CUSTMAST')
+                     FROM(CUST-MASTER-RECORD)
+                     RIDFLD(Cust-Number)
+                     RESP(Erm01-Resp)
+                     RESP2(Erm01-Resp2)
+           END-EXEC
+           if Erm01-Resp equal DFHRESP(NORMAL)
+             set MaintSuccess to true
+           else if Erm01-Resp equal DFHRESP(DUPREC)
+             set MaintDuplicate to true
+           else
+             set MaintError to true
+           end-if
+           end-if.
+       add-customer-exit.
+           exit.
+
+       change-customer-para.
+      *    read for update, replace the address fields, rewrite.
+           move CustomerNumber to Cust-Number
+           EXEC CICS READ FILE('CUSTMAST')
+                     INTO(CUST-MASTER-RECORD)
+                     RIDFLD(Cust-Number)
+                     UPDATE
+                     RESP(Erm01-Resp)
+                     RESP2(Erm01-Resp2)
+           END-EXEC
+           if Erm01-Resp equal DFHRESP(NORMAL)
+             move FirstName to Cust-First-Name
+             move LastName to Cust-Last-Name
+             move Street to Cust-Street
+             move City to Cust-City
+             move Country to Cust-Country
+             move Phone to Cust-Phone
+             move PostalCode to Cust-Postal-Code
+             move CustomerCreditLimit to Cust-Credit-Limit
+             move CustomerType to Cust-Type
+             EXEC CICS REWRITE FILE('CUSTMAST')
+                       FROM(CUST-MASTER-RECORD)
+                       RESP(Erm01-Resp)
+                       RESP2(Erm01-Resp2)
+             END-EXEC
+             if Erm01-Resp equal DFHRESP(NORMAL)
+               set MaintSuccess to true
+             else
+               set MaintError to true
+             end-if
+           else if Erm01-Resp equal DFHRESP(NOTFND)
+             set MaintNotFound to true
+           else
+             set MaintError to true
+           end-if
+           end-if.
+       change-customer-exit.
+           exit.
+
+       delete-customer-para.
+      *    remove the customer master record entirely.
+           move CustomerNumber to Cust-Number
+           EXEC CICS DELETE FILE('CUSTMAST')
+                     RIDFLD(Cust-Number)
+                     RESP(Erm01-Resp)
+                     RESP2(Erm01-Resp2)
+           END-EXEC
+           if Erm01-Resp equal DFHRESP(NORMAL)
+             set MaintSuccess to true
+           else if Erm01-Resp equal DFHRESP(NOTFND)
+             set MaintNotFound to true
+           else
+             set MaintError to true
+           end-if
+           end-if.
+       delete-customer-exit.
+           exit.
