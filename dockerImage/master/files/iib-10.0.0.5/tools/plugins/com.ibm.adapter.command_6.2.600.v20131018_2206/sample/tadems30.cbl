@@ -0,0 +1,594 @@
+       identification division.
+       program-id. TADEMS30.
+      ******************************************************************
+      *                                                                *
+      *  TADEMS30 - NIGHTLY SCALED MULTIPLY CONTROL REPORT             *
+      *                                                                *
+      *  READS THE TRANSACTION FILE AND RUNS THE SAME SCALED-DECIMAL  *
+      *  MULTIPLY LOGIC TADEMS22 USES TO EXERCISE COMP-4/COMP/BINARY  *
+      *  PICTURE HANDLING, ONE TRANSACTION AT A TIME, AND PRINTS A    *
+      *  CONTROL REPORT OF THE out1/out2/out3 AND var12/var32/var23   *
+      *  RESULTS SO THE ARITHMETIC CAN BE USED FOR REAL VOLUME        *
+      *  INSTEAD OF A SINGLE TEST INVOCATION.                          *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL NIGHTLY BATCH DRIVER.               *
+      *  2026-08-08  DLH  ADDED CHECKPOINT/RESTART: THE RUN TAKES A   *
+      *                   CHECKPOINT EVERY Ems30-Checkpoint-Interval  *
+      *                   RECORDS AND, IF THE CHECKPOINT FILE SHOWS   *
+      *                   AN IN-PROGRESS RUN, RESUMES AFTER THE LAST  *
+      *                   RECORD PROCESSED INSTEAD OF STARTING OVER.  *
+      *  2026-08-08  DLH  ADDED ON SIZE ERROR CHECKING TO EACH        *
+      *                   MULTIPLY AND A RECONCILIATION CHECK THAT    *
+      *                   BACKS OUT THE ORIGINAL VALUE FROM EACH OF   *
+      *                   THE THREE out1/out2/out3 (AND var12/var32/  *
+      *                   var23) RESULTS AND FLAGS ANY TRANSACTION    *
+      *                   WHERE THE COMP-4/COMP/BINARY REPRESENTATIONS*
+      *                   DISAGREE BEYOND ROUNDING TOLERANCE.         *
+      *  2026-08-08  DLH  THE SIZE-ERROR AND RECONCILIATION COUNTS    *
+      *                   NOW ROUND-TRIP THROUGH CKPT-RECORD SO A     *
+      *                   RESTARTED RUN'S CONTROL TOTALS STILL COVER  *
+      *                   THE RECORDS PROCESSED BEFORE THE RESTART.   *
+      *  2026-08-08  DLH  Ems30-Checkpoint-Interval IS NOW READ FROM  *
+      *                   THE OPTIONAL PARM-FILE (PARMIN) INSTEAD OF  *
+      *                   BEING A FIXED COMPILED-IN VALUE, SO THE     *
+      *                   CHECKPOINT FREQUENCY CAN BE CHANGED ONE JOB *
+      *                   AT A TIME WITHOUT A RECOMPILE.              *
+      *  2026-08-08  DLH  PARM-FILE IS NOW CLOSED WHETHER OR NOT THE  *
+      *                   OPEN FOUND A PARMIN TO READ - IT WAS ONLY   *
+      *                   BEING CLOSED ON THE FILE-FOUND PATH AND WAS *
+      *                   LEFT OPEN FOR THE REST OF THE RUN ON THE    *
+      *                   NORMAL NO-PARMIN CASE.                      *
+      *  2026-08-09  DLH  A RESTART NO LONGER RE-EXTENDS REPORT-FILE  *
+      *                   AS-IS - THAT DUPLICATED EVERY DETAIL/        *
+      *                   EXCEPTION LINE BETWEEN THE LAST CHECKPOINT   *
+      *                   AND THE ABEND BECAUSE LINE SEQUENTIAL FILES  *
+      *                   CANNOT BE REPOSITIONED.  REPORT-FILE IS NOW  *
+      *                   REBUILT FROM SCRATCH ON RESTART BY REPLAYING  *
+      *                   Ckpt-Report-Line-Count LINES FROM THE        *
+      *                   OPERATOR/JCL-SAVED PRIOR REPORT               *
+      *                   (OLD-REPORT-FILE/RPTSAVE) BEFORE PROCESSING   *
+      *                   RESUMES.  Ems30-Line-Count TRACKS TOTAL LINES *
+      *                   WRITTEN AND IS CHECKPOINTED THE SAME WAY THE  *
+      *                   SIZE-ERROR/RECON COUNTS ALREADY ARE.         *
+      *  2026-08-09  DLH  print-exception-para NOW ALSO PRINTS THE    *
+      *                   var12/var32/var23 GROUP'S BACKED-OUT VALUES  *
+      *                   AND A GROUP=OUT/VAR/OUT+VAR INDICATOR - IT   *
+      *                   PREVIOUSLY PRINTED ONLY THE out1/out2/out3   *
+      *                   GROUP, SO A MISMATCH DETECTED ONLY IN THE    *
+      *                   var GROUP LOOKED LIKE A CLEAN TRANSACTION ON *
+      *                   THE EXCEPTION LINE.                          *
+      *  2026-08-09  DLH  WIDENED Ems30-Total-Count/Size-Error-Total/  *
+      *                   Recon-Total FROM PIC ZZZ,ZZ9 TO               *
+      *                   PIC ZZZ,ZZZ,ZZ9 - THE UNDERLYING COUNTERS ARE*
+      *                   PIC 9(07) AND A RUN OVER A MILLION           *
+      *                   TRANSACTIONS WAS SILENTLY TRUNCATING THE     *
+      *                   PRINTED TOTAL.                               *
+      *                                                                *
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select TRANSACTION-FILE assign to TRANSIN
+               organization is line sequential.
+           select REPORT-FILE assign to MULTRPT
+               organization is line sequential.
+           select optional OLD-REPORT-FILE assign to RPTSAVE
+               organization is line sequential
+               file status is Ems30-Oldrpt-Status.
+           select CKPT-FILE assign to CKPTFILE
+               organization is indexed
+               access mode is dynamic
+               record key is Ckpt-Run-Id.
+           select optional PARM-FILE assign to PARMIN
+               organization is line sequential
+               file status is Ems30-Parm-Status.
+       data division.
+       file section.
+       fd  TRANSACTION-FILE.
+           copy TXNREC.
+       fd  REPORT-FILE
+           record contains 150 characters.
+       01  RPT-LINE                    PIC X(150).
+       fd  OLD-REPORT-FILE
+           record contains 150 characters.
+       01  OLD-RPT-LINE                PIC X(150).
+       fd  CKPT-FILE.
+           copy CKPTREC.
+       fd  PARM-FILE.
+       01  PARM-RECORD.
+           05  Parm-Ckpt-Interval       PIC 9(05).
+           05  FILLER                   PIC X(75).
+       working-storage section.
+       01  Ems30-Switches.
+           05  Ems30-Eof-Switch         PIC X(01) VALUE 'N'.
+               88  Ems30-Eof                VALUE 'Y'.
+           05  Ems30-Oldrpt-Eof-Switch  PIC X(01) VALUE 'N'.
+               88  Ems30-Oldrpt-Eof          VALUE 'Y'.
+           05  Ems30-Restart-Switch     PIC X(01) VALUE 'N'.
+               88  Ems30-Restarting         VALUE 'Y'.
+           05  Ems30-Ckpt-Exists-Switch PIC X(01) VALUE 'N'.
+               88  Ems30-Ckpt-Exists        VALUE 'Y'.
+           05  Ems30-Size-Error-Switch  PIC X(01) VALUE 'N'.
+               88  Ems30-Size-Error         VALUE 'Y'.
+           05  Ems30-Recon-Switch       PIC X(01) VALUE 'N'.
+               88  Ems30-Recon-Mismatch     VALUE 'Y'.
+           05  Ems30-Recon-Out-Switch   PIC X(01) VALUE 'N'.
+               88  Ems30-Recon-Out-Mismatch VALUE 'Y'.
+           05  Ems30-Recon-Var-Switch   PIC X(01) VALUE 'N'.
+               88  Ems30-Recon-Var-Mismatch VALUE 'Y'.
+           05  Ems30-Pair-Switch        PIC X(01) VALUE 'N'.
+               88  Ems30-Pair-Mismatch      VALUE 'Y'.
+       01  Ems30-Counters.
+           05  Ems30-Record-Count       PIC 9(07) VALUE ZERO.
+           05  Ems30-Skip-Count         PIC 9(07) VALUE ZERO.
+           05  Ems30-Checkpoint-Interval PIC 9(05) VALUE 00100.
+           05  Ems30-Ckpt-Quotient      PIC 9(07).
+           05  Ems30-Ckpt-Remainder     PIC 9(07).
+           05  Ems30-Size-Error-Count   PIC 9(07) VALUE ZERO.
+           05  Ems30-Recon-Count        PIC 9(07) VALUE ZERO.
+           05  Ems30-Line-Count         PIC 9(07) VALUE ZERO.
+           05  Ems30-Replay-Count       PIC 9(07) VALUE ZERO.
+       01  Ems30-Parm-Status            PIC X(02).
+       01  Ems30-Oldrpt-Status          PIC X(02).
+       01  Ems30-Last-Key-Processed     PIC X(06) VALUE SPACES.
+       01  Ems30-Calc-Area.
+           copy EMSCALC.
+       01  Ems30-Recon-Work.
+           05  Ems30-Recon-Norm1        PIC S9(5)V9(4).
+           05  Ems30-Recon-Norm2        PIC S9(5)V9(4).
+           05  Ems30-Recon-Norm3        PIC S9(5)V9(4).
+           05  Ems30-Recon-Var-Norm12   PIC S9(5)V9(4).
+           05  Ems30-Recon-Var-Norm32   PIC S9(5)V9(4).
+           05  Ems30-Recon-Var-Norm23   PIC S9(5)V9(4).
+           05  Ems30-Recon-Work-A       PIC S9(5)V9(4).
+           05  Ems30-Recon-Work-B       PIC S9(5)V9(4).
+           05  Ems30-Recon-Diff         PIC S9(5)V9(4).
+           05  Ems30-Recon-Tolerance    PIC S9(3)V9(2) VALUE 0.02.
+       01  Ems30-Hdr-Line.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(40)
+               VALUE 'TADEMS30 - SCALED MULTIPLY CONTROL RPT'.
+       01  Ems30-Col-Line.
+           05  FILLER                   PIC X(10) VALUE 'TXN-KEY'.
+           05  FILLER                   PIC X(14) VALUE 'OUT1'.
+           05  FILLER                   PIC X(14) VALUE 'OUT2'.
+           05  FILLER                   PIC X(14) VALUE 'OUT3'.
+           05  FILLER                   PIC X(14) VALUE 'VAR12'.
+           05  FILLER                   PIC X(14) VALUE 'VAR32'.
+           05  FILLER                   PIC X(14) VALUE 'VAR23'.
+       01  Ems30-Det-Line.
+           05  Ems30-Det-Key            PIC X(10).
+           05  Ems30-Det-Out1           PIC -(4)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  Ems30-Det-Out2           PIC -(4)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  Ems30-Det-Out3           PIC -(4)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  Ems30-Det-Var12          PIC -(4)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  Ems30-Det-Var32          PIC -(4)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  Ems30-Det-Var23          PIC -(4)9.99.
+       01  Ems30-Except-Line.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(18)
+               VALUE '***RECON MISMATCH '.
+           05  Ems30-Except-Key         PIC X(10).
+           05  FILLER                   PIC X(06) VALUE 'GROUP='.
+           05  Ems30-Except-Group       PIC X(07).
+           05  FILLER                   PIC X(07) VALUE 'NORM1='.
+           05  Ems30-Except-Norm1       PIC -(4)9.9999.
+           05  FILLER                   PIC X(07) VALUE 'NORM2='.
+           05  Ems30-Except-Norm2       PIC -(4)9.9999.
+           05  FILLER                   PIC X(07) VALUE 'NORM3='.
+           05  Ems30-Except-Norm3       PIC -(4)9.9999.
+           05  FILLER                   PIC X(05) VALUE 'V12='.
+           05  Ems30-Except-Var12       PIC -(4)9.9999.
+           05  FILLER                   PIC X(05) VALUE 'V32='.
+           05  Ems30-Except-Var32       PIC -(4)9.9999.
+           05  FILLER                   PIC X(05) VALUE 'V23='.
+           05  Ems30-Except-Var23       PIC -(4)9.9999.
+       01  Ems30-Total-Line.
+           05  FILLER                   PIC X(20)
+               VALUE 'TRANSACTIONS READ: '.
+           05  Ems30-Total-Count        PIC ZZZ,ZZZ,ZZ9.
+       01  Ems30-Size-Error-Total-Line.
+           05  FILLER                   PIC X(20)
+               VALUE 'SIZE ERRORS FOUND: '.
+           05  Ems30-Size-Error-Total   PIC ZZZ,ZZZ,ZZ9.
+       01  Ems30-Recon-Total-Line.
+           05  FILLER                   PIC X(20)
+               VALUE 'RECON MISMATCHES:  '.
+           05  Ems30-Recon-Total        PIC ZZZ,ZZZ,ZZ9.
+       procedure division.
+       main-para.
+           perform initialize-para thru initialize-exit.
+           perform process-records-para thru process-records-exit
+               until Ems30-Eof.
+           perform terminate-para thru terminate-exit.
+           stop run.
+
+       initialize-para.
+           perform read-parm-para thru read-parm-exit.
+           open input TRANSACTION-FILE.
+           perform open-checkpoint-para thru open-checkpoint-exit.
+           if Ems30-Restarting
+      *      REPORT-FILE is LINE SEQUENTIAL and cannot be repositioned
+      *      or truncated, so re-extending it as-is would duplicate
+      *      every detail/exception line between the last checkpoint
+      *      and the abend.  instead REPORT-FILE is rebuilt from
+      *      scratch by replaying only the lines known good as of the
+      *      last checkpoint from OLD-REPORT-FILE (RPTSAVE) - a copy
+      *      of the prior run's report the operator/JCL saves aside
+      *      before resubmitting a restart - and normal processing
+      *      then appends from that point on.
+             open output REPORT-FILE
+             move Ckpt-Record-Count to Ems30-Record-Count
+             move Ckpt-Last-Key to Ems30-Last-Key-Processed
+             move Ckpt-Size-Error-Count to Ems30-Size-Error-Count
+             move Ckpt-Recon-Count to Ems30-Recon-Count
+             perform replay-report-para thru replay-report-exit
+             perform read-transaction-para thru read-transaction-exit
+             perform skip-to-checkpoint-para
+                thru skip-to-checkpoint-exit
+           else
+             open output REPORT-FILE
+             move Ems30-Hdr-Line to RPT-LINE
+             write RPT-LINE
+             add 1 to Ems30-Line-Count
+             move Ems30-Col-Line to RPT-LINE
+             write RPT-LINE
+             add 1 to Ems30-Line-Count
+             perform read-transaction-para thru read-transaction-exit
+           end-if.
+       initialize-exit.
+           exit.
+
+       replay-report-para.
+      *    copy forward exactly the lines of the prior run's saved
+      *    report (RPTSAVE) that were already good as of the last
+      *    checkpoint, so the rebuilt REPORT-FILE ends up with one
+      *    copy of the header/detail/exception lines through the
+      *    checkpoint instead of zero (plain truncation) or two
+      *    (plain re-extend) copies of the window after it.
+           move zero to Ems30-Replay-Count
+           open input OLD-REPORT-FILE
+           if Ems30-Oldrpt-Status equal '00'
+             perform replay-one-line-para thru replay-one-line-exit
+                 until Ems30-Oldrpt-Eof
+                    or Ems30-Replay-Count >= Ckpt-Report-Line-Count
+           end-if
+           close OLD-REPORT-FILE.
+       replay-report-exit.
+           exit.
+
+       replay-one-line-para.
+           read OLD-REPORT-FILE
+               at end move 'Y' to Ems30-Oldrpt-Eof-Switch
+               not at end
+                 move OLD-RPT-LINE to RPT-LINE
+                 write RPT-LINE
+                 add 1 to Ems30-Replay-Count
+                 add 1 to Ems30-Line-Count
+           end-read.
+       replay-one-line-exit.
+           exit.
+
+       read-parm-para.
+      *    the checkpoint interval is read from an optional parameter
+      *    file (PARMIN) instead of being fixed at compile time - a
+      *    site can shorten or lengthen it one job at a time by
+      *    supplying or omitting that DD.  no PARMIN, an empty PARMIN,
+      *    or a zero interval all leave the compiled-in default alone.
+           open input PARM-FILE
+           if Ems30-Parm-Status equal '00'
+             read PARM-FILE
+                 at end continue
+                 not at end
+                   if Parm-Ckpt-Interval > zero
+                     move Parm-Ckpt-Interval to
+                         Ems30-Checkpoint-Interval
+                   end-if
+             end-read
+           end-if
+           close PARM-FILE.
+       read-parm-exit.
+           exit.
+
+       open-checkpoint-para.
+      *    an in-progress checkpoint record means a previous run of
+      *    this job abended partway through - resume after the last
+      *    record it processed instead of reading the file from the
+      *    top again.
+           open i-o CKPT-FILE
+           move 'TADEMS30' to Ckpt-Run-Id
+           read CKPT-FILE
+               invalid key
+                 move 'N' to Ems30-Ckpt-Exists-Switch
+                 move 'N' to Ems30-Restart-Switch
+               not invalid key
+                 move 'Y' to Ems30-Ckpt-Exists-Switch
+                 if Ckpt-In-Progress
+                   move 'Y' to Ems30-Restart-Switch
+                 else
+                   move 'N' to Ems30-Restart-Switch
+                 end-if
+           end-read.
+       open-checkpoint-exit.
+           exit.
+
+       skip-to-checkpoint-para.
+           move zero to Ems30-Skip-Count
+           perform skip-one-record-para thru skip-one-record-exit
+               until Ems30-Eof
+                  or Ems30-Skip-Count >= Ckpt-Record-Count.
+       skip-to-checkpoint-exit.
+           exit.
+
+       skip-one-record-para.
+           add 1 to Ems30-Skip-Count
+           move TXN-KEY to Ems30-Last-Key-Processed
+           perform read-transaction-para thru read-transaction-exit.
+       skip-one-record-exit.
+           exit.
+
+       read-transaction-para.
+           read TRANSACTION-FILE
+               at end move 'Y' to Ems30-Eof-Switch
+           end-read.
+       read-transaction-exit.
+           exit.
+
+       process-records-para.
+           add 1 to Ems30-Record-Count
+           move TXN-KEY to Ems30-Last-Key-Processed
+           perform calculate-para thru calculate-exit.
+           perform reconcile-para thru reconcile-exit.
+           perform print-detail-para thru print-detail-exit.
+           if Ems30-Size-Error
+             add 1 to Ems30-Size-Error-Count
+           end-if
+           if Ems30-Recon-Mismatch
+             add 1 to Ems30-Recon-Count
+             perform print-exception-para thru print-exception-exit
+           end-if
+           divide Ems30-Record-Count by Ems30-Checkpoint-Interval
+               giving Ems30-Ckpt-Quotient
+               remainder Ems30-Ckpt-Remainder
+           if Ems30-Ckpt-Remainder equal zero
+             perform take-checkpoint-para thru take-checkpoint-exit
+           end-if.
+           perform read-transaction-para thru read-transaction-exit.
+       process-records-exit.
+           exit.
+
+       take-checkpoint-para.
+           move Ems30-Record-Count to Ckpt-Record-Count
+           move Ems30-Last-Key-Processed to Ckpt-Last-Key
+           move Ems30-Size-Error-Count to Ckpt-Size-Error-Count
+           move Ems30-Recon-Count to Ckpt-Recon-Count
+           move Ems30-Line-Count to Ckpt-Report-Line-Count
+           set Ckpt-In-Progress to true
+           if Ems30-Ckpt-Exists
+             rewrite CKPT-RECORD
+           else
+             write CKPT-RECORD
+             move 'Y' to Ems30-Ckpt-Exists-Switch
+           end-if.
+       take-checkpoint-exit.
+           exit.
+
+       calculate-para.
+      *    same scaled multiply logic as TADEMS22's calculate-para,
+      *    run against one real transaction instead of a single
+      *    test invocation.  Ems30-Size-Error comes back 'Y' if any
+      *    one of the three parallel representations overflowed its
+      *    picture on this transaction.
+           move 'N' to Ems30-Size-Error-Switch
+           move TXN-AMOUNT-1 to in1 IN in1ee IN in1dd IN in1cc
+                                    IN in1bb IN in1aa IN in1a
+           move TXN-AMOUNT-1 to in1 IN in1ee IN in1dd IN in1b
+           move TXN-AMOUNT-1 to in1 IN in1ee IN in1dd IN in1cc
+                                    IN in1bb IN in1aa IN in1c
+           multiply in1 IN in1ee IN in1dd IN in1cc IN in1aa
+                   IN in1a by -0.1 giving out1
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply
+           multiply in1 IN in1ee IN in1dd IN in1b
+                   by 10.0 giving out2
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply
+           multiply in1 IN in1ee IN in1dd IN in1cc IN in1bb IN in1aa
+                   IN in1c by -10.0 giving out3
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply
+           move TXN-AMOUNT-2 to var2 IN var2var3 IN v33a IN var33
+                                    IN var12
+           move TXN-AMOUNT-2 to var2 IN var2var3 IN v33a IN var33
+                                    IN var32
+           move TXN-AMOUNT-2 to var2 IN var2var3 IN v33a IN var23
+           multiply var2 in var2var3 IN v33a IN var33 IN var12
+                   by -1.0 giving var2 IN var2var3 IN v33a IN var33
+                   IN var12
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply
+           multiply var2 IN var2var3 IN v33a IN var33 IN var32
+                   by 1.0 giving var2 IN var2var3 IN v33a IN var33
+                   IN var32
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply
+           multiply var2 IN var2var3 IN v33a IN var23
+                   by -1.0 giving var2 IN var2var3 IN v33a IN var23
+               on size error
+                 set Ems30-Size-Error to true
+           end-multiply.
+       calculate-exit.
+           exit.
+
+       reconcile-para.
+      *    back out the original value from each of the three
+      *    physical representations' results and compare them - a
+      *    mismatch beyond Ems30-Recon-Tolerance means the COMP-4,
+      *    COMP and BINARY usages did not all hold this transaction's
+      *    value the same way.
+           move 'N' to Ems30-Recon-Switch
+           move 'N' to Ems30-Recon-Out-Switch
+           move 'N' to Ems30-Recon-Var-Switch
+           divide out1 by -0.1 giving Ems30-Recon-Norm1 rounded
+           divide out2 by 10.0 giving Ems30-Recon-Norm2 rounded
+           divide out3 by -10.0 giving Ems30-Recon-Norm3 rounded
+           divide var2 IN var2var3 IN v33a IN var33 IN var12 by -1.0
+               giving Ems30-Recon-Var-Norm12 rounded
+           divide var2 IN var2var3 IN v33a IN var33 IN var32 by 1.0
+               giving Ems30-Recon-Var-Norm32 rounded
+           divide var2 IN var2var3 IN v33a IN var23 by -1.0
+               giving Ems30-Recon-Var-Norm23 rounded
+           move Ems30-Recon-Norm1 to Ems30-Recon-Work-A
+           move Ems30-Recon-Norm2 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Out-Mismatch to true
+           end-if
+           move Ems30-Recon-Norm2 to Ems30-Recon-Work-A
+           move Ems30-Recon-Norm3 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Out-Mismatch to true
+           end-if
+           move Ems30-Recon-Norm1 to Ems30-Recon-Work-A
+           move Ems30-Recon-Norm3 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Out-Mismatch to true
+           end-if
+           move Ems30-Recon-Var-Norm12 to Ems30-Recon-Work-A
+           move Ems30-Recon-Var-Norm32 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Var-Mismatch to true
+           end-if
+           move Ems30-Recon-Var-Norm32 to Ems30-Recon-Work-A
+           move Ems30-Recon-Var-Norm23 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Var-Mismatch to true
+           end-if
+           move Ems30-Recon-Var-Norm12 to Ems30-Recon-Work-A
+           move Ems30-Recon-Var-Norm23 to Ems30-Recon-Work-B
+           perform check-recon-pair-para thru check-recon-pair-exit
+           if Ems30-Pair-Mismatch
+             set Ems30-Recon-Var-Mismatch to true
+           end-if.
+       reconcile-exit.
+           exit.
+
+       check-recon-pair-para.
+      *    compare Ems30-Recon-Work-A and Ems30-Recon-Work-B and flag
+      *    the transaction if they differ by more than the tolerance.
+      *    a shared paragraph so the six pairs of values reconciled
+      *    per transaction do not need six copies of the same check.
+      *    Ems30-Pair-Mismatch reports this one comparison's result so
+      *    reconcile-para can attribute a mismatch to the out-group or
+      *    the var-group, in addition to the overall Ems30-Recon-
+      *    Mismatch flag used for the run-level total.
+           move 'N' to Ems30-Pair-Switch
+           compute Ems30-Recon-Diff =
+               Ems30-Recon-Work-A - Ems30-Recon-Work-B
+           if Ems30-Recon-Diff < zero
+             compute Ems30-Recon-Diff = zero - Ems30-Recon-Diff
+           end-if
+           if Ems30-Recon-Diff > Ems30-Recon-Tolerance
+             set Ems30-Recon-Mismatch to true
+             set Ems30-Pair-Mismatch to true
+           end-if.
+       check-recon-pair-exit.
+           exit.
+
+       print-detail-para.
+           move TXN-KEY to Ems30-Det-Key
+           move out1 to Ems30-Det-Out1
+           move out2 to Ems30-Det-Out2
+           move out3 to Ems30-Det-Out3
+           move var2 IN var2var3 IN v33a IN var33 IN var12
+                to Ems30-Det-Var12
+           move var2 IN var2var3 IN v33a IN var33 IN var32
+                to Ems30-Det-Var32
+           move var2 IN var2var3 IN v33a IN var23
+                to Ems30-Det-Var23
+           move Ems30-Det-Line to RPT-LINE
+           write RPT-LINE
+           add 1 to Ems30-Line-Count.
+       print-detail-exit.
+           exit.
+
+       print-exception-para.
+      *    the three parallel representations disagreed beyond
+      *    tolerance on this transaction once backed out to a common
+      *    scale - print it on the report so it gets looked at.  both
+      *    the out1/out2/out3 group and the var12/var32/var23 group
+      *    are printed every time so the line is self-contained;
+      *    Ems30-Except-Group says which group(s) actually mismatched
+      *    so a var-only mismatch is not masked by three equal-looking
+      *    NORM values.
+           move TXN-KEY to Ems30-Except-Key
+           move Ems30-Recon-Norm1 to Ems30-Except-Norm1
+           move Ems30-Recon-Norm2 to Ems30-Except-Norm2
+           move Ems30-Recon-Norm3 to Ems30-Except-Norm3
+           move Ems30-Recon-Var-Norm12 to Ems30-Except-Var12
+           move Ems30-Recon-Var-Norm32 to Ems30-Except-Var32
+           move Ems30-Recon-Var-Norm23 to Ems30-Except-Var23
+           if Ems30-Recon-Out-Mismatch and Ems30-Recon-Var-Mismatch
+             move 'OUT+VAR' to Ems30-Except-Group
+           else
+             if Ems30-Recon-Out-Mismatch
+               move 'OUT' to Ems30-Except-Group
+             else
+               move 'VAR' to Ems30-Except-Group
+             end-if
+           end-if
+           move Ems30-Except-Line to RPT-LINE
+           write RPT-LINE
+           add 1 to Ems30-Line-Count.
+       print-exception-exit.
+           exit.
+
+       terminate-para.
+      *    the run finished clean - mark the checkpoint complete so
+      *    the next run starts fresh instead of thinking it needs to
+      *    restart.
+           move Ems30-Record-Count to Ems30-Total-Count
+           move Ems30-Total-Line to RPT-LINE
+           write RPT-LINE
+           add 1 to Ems30-Line-Count
+           move Ems30-Size-Error-Count to Ems30-Size-Error-Total
+           move Ems30-Size-Error-Total-Line to RPT-LINE
+           write RPT-LINE
+           add 1 to Ems30-Line-Count
+           move Ems30-Recon-Count to Ems30-Recon-Total
+           move Ems30-Recon-Total-Line to RPT-LINE
+           write RPT-LINE
+           add 1 to Ems30-Line-Count
+           move Ems30-Record-Count to Ckpt-Record-Count
+           move Ems30-Last-Key-Processed to Ckpt-Last-Key
+           move Ems30-Size-Error-Count to Ckpt-Size-Error-Count
+           move Ems30-Recon-Count to Ckpt-Recon-Count
+           move Ems30-Line-Count to Ckpt-Report-Line-Count
+           set Ckpt-Complete to true
+           if Ems30-Ckpt-Exists
+             rewrite CKPT-RECORD
+           else
+             write CKPT-RECORD
+           end-if
+           close TRANSACTION-FILE
+           close REPORT-FILE
+           close CKPT-FILE.
+       terminate-exit.
+           exit.
