@@ -0,0 +1,46 @@
+      ******************************************************************
+      *                                                                *
+      *  ORDCALC.CPY                                                  *
+      *                                                                *
+      *  THE SAME CROSS-REPRESENTATION SCALED-MULTIPLY TECHNIQUE AS    *
+      *  EMSCALC.CPY (SEE TADEMS22/TADEMS30), SIZED FOR AN ORDER       *
+      *  DOLLAR AMOUNT INSTEAD OF THE ORIGINAL TEST VALUES.  THE SAME  *
+      *  OrderAmount IS CARRIED IN THREE PHYSICAL REPRESENTATIONS      *
+      *  (COMP-4, COMP, BINARY) AND MULTIPLIED BY DiscountPercent IN   *
+      *  PARALLEL SO A TRUNCATION DIFFERENCE BETWEEN THE THREE USAGES  *
+      *  CAN BE CAUGHT THE SAME WAY TADEMS30's RECONCILIATION CATCHES  *
+      *  IT, INSTEAD OF TRUSTING A SINGLE REPRESENTATION.              *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  ORIGINAL COPYBOOK FOR THE TADERC99 ORDER-    *
+      *                   TOTAL DISCOUNT CALCULATION.                 *
+      *  2026-08-09  DLH  THE THREE AMOUNT/DISCOUNT REPRESENTATIONS    *
+      *                   CARRIED THE IDENTICAL PIC S9(7)V99 UNDER     *
+      *                   THREE USAGE KEYWORDS, SO THEY WERE BIT-      *
+      *                   IDENTICAL AND COULD NEVER DIVERGE - UNLIKE   *
+      *                   EMSCALC'S in1/in1b/in1c AND out1/out2/out3,  *
+      *                   WHICH USE GENUINELY DIFFERENT SCALED         *
+      *                   PICTURES.  WIDENED/NARROWED EACH             *
+      *                   REPRESENTATION'S DIGIT CAPACITY TO MATCH     *
+      *                   THAT TECHNIQUE - EVERYDAY ORDER AMOUNTS      *
+      *                   STILL COMPUTE IDENTICALLY ACROSS ALL THREE,  *
+      *                   BUT AN AMOUNT THAT OVERFLOWS THE NARROWER    *
+      *                   PICTURE NOW GENUINELY DIVERGES (OR SIZE-     *
+      *                   ERRORS) WHERE THE WIDER ONES STILL SUCCEED,  *
+      *                   SO check-discount-recon-para CAN ACTUALLY   *
+      *                   CATCH IT INSTEAD OF COMPARING THREE ALWAYS-  *
+      *                   IDENTICAL VALUES.                            *
+      *  2026-08-09  DLH  ADDED SYNC TO ALL SIX FIELDS - EVERY         *
+      *                   ANALOGOUS COMP-4/COMP/BINARY FIELD IN        *
+      *                   EMSCALC.CPY CARRIES IT AND THESE HAD BEEN    *
+      *                   LEFT OUT.                                    *
+      *                                                                *
+      ******************************************************************
+           02  Calc-Amount-Comp4        PIC S9(7)V99 COMP-4 SYNC.
+           02  Calc-Amount-Comp         PIC S9(5)V99 COMP SYNC.
+           02  Calc-Amount-Binary       PIC S9(9)V99 BINARY SYNC.
+           02  Calc-Discount-Comp4      PIC S9(7)V99 COMP-4 SYNC.
+           02  Calc-Discount-Comp       PIC S9(5)V99 COMP SYNC.
+           02  Calc-Discount-Binary     PIC S9(9)V99 BINARY SYNC.
