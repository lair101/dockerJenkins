@@ -1,8 +1,85 @@
        identification division.
        program-id. TADERC99.
+      ******************************************************************
+      *                                                                *
+      *  TADERC99 - CUSTOMER INQUIRY                                  *
+      *                                                                *
+      *  LOOKS UP A CUSTOMER BY CustomerNumber ON THE CUSTOMER MASTER  *
+      *  FILE AND RETURNS THE CUSTOMER'S NAME AND ADDRESS IN THE       *
+      *  DFHCOMMAREA.                                                  *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ------------------------------------------- *
+      *  2026-08-08  DLH  REPLACED THE HARDCODED '12345'/'44444'       *
+      *                   IF/ELSE WITH A REAL LOOKUP AGAINST THE       *
+      *                   CUSTMAST CUSTOMER MASTER FILE.               *
+      *  2026-08-08  DLH  ADDED ResponseCode TO DFHCOMMAREA SO A       *
+      *                   CALLER CAN TELL A REAL MATCH FROM A MISS     *
+      *                   INSTEAD OF SILENTLY GETTING A DEFAULT        *
+      *                   ADDRESS.  THE DEFAULT ADDRESS IS NO LONGER   *
+      *                   RETURNED ON A MISS.                          *
+      *  2026-08-08  DLH  EVERY LOOKUP IS NOW LOGGED TO THE CAUD       *
+      *                   TRANSIENT DATA QUEUE FOR THE AUDIT TRAIL.    *
+      *  2026-08-08  DLH  ADDED A COUNTRY-KEYED PostalCode FORMAT      *
+      *                   CHECK.  PostalCodeWarning IS SET WHEN THE    *
+      *                   POSTAL CODE DOES NOT LOOK RIGHT FOR THE      *
+      *                   CUSTOMER'S Country.                          *
+      *  2026-08-08  DLH  RETURNS CustomerCreditLimit AND CustomerType *
+      *                   FROM THE MASTER RECORD, AND COMPUTES         *
+      *                   DiscountPercent/OrderTotal FROM THE CALLER'S *
+      *                   OrderAmount BASED ON CustomerType.           *
+      *  2026-08-08  DLH  THE DISCOUNT CALCULATION NOW USES THE SAME  *
+      *                   COMP-4/COMP/BINARY CROSS-REPRESENTATION      *
+      *                   TECHNIQUE AS out1/out2/out3 (SEE ORDCALC)    *
+      *                   INSTEAD OF A SINGLE ORDINARY MULTIPLY, SO IT *
+      *                   GETS THE SAME CROSS-REPRESENTATION          *
+      *                   TRUNCATION PROTECTION AS TADEMS22/TADEMS30.  *
+      *  2026-08-08  DLH  ADDED RESP/RESP2 TO THE WRITEQ TD SO A       *
+      *                   QUEUE FAILURE IS HANDLED HERE INSTEAD OF     *
+      *                   ABENDING A TRANSACTION THAT ALREADY          *
+      *                   PRODUCED A GOOD CUSTOMER LOOKUP.             *
+      *  2026-08-08  DLH  FLIPPED PostalCodeWarning/OrderCalcWarning   *
+      *                   SO 'Y' MEANS A PROBLEM IS PRESENT, MATCHING  *
+      *                   SizeErrorFlag'S POLARITY IN TADEMS22.        *
+      *  2026-08-08  DLH  CustomerCreditLimit IS NOW COMP-3 TO MATCH   *
+      *                   TADERM01'S COMMAREA AND CUST-CREDIT-LIMIT    *
+      *                   ON THE MASTER FILE.                          *
+      *  2026-08-08  DLH  DROPPED THE GO TO start-exit AFTER EXEC      *
+      *                   CICS RETURN - RETURN WITH NO TRANSID ENDS    *
+      *                   THE TASK, SO THE GO TO COULD NEVER EXECUTE.  *
+      *  2026-08-09  DLH  THE USA BRANCH OF validate-postal-para NOW   *
+      *                   ALSO REJECTS A PLAIN 5-DIGIT ZIP FOLLOWED BY *
+      *                   A NON-SPACE POSITION 7 (E.G. '94107 X') -    *
+      *                   POSITION 7 WAS PREVIOUSLY ONLY CHECKED WHEN  *
+      *                   POSITION 6 WAS A DASH.                       *
+      *  2026-08-09  DLH  lookup-customer-para NOW CHECKS SPECIFICALLY *
+      *                   FOR DFHRESP(NOTFND) BEFORE SETTING           *
+      *                   CustomerNotFound - ANY OTHER NON-NORMAL RESP *
+      *                   (FILE NOT OPEN, I/O ERROR, ETC) NOW SETS THE *
+      *                   NEW CustomerLookupError INSTEAD OF BEING     *
+      *                   MISREPORTED AS "NO SUCH CUSTOMER".           *
+      *  2026-08-09  DLH  ADDED RESP/RESP2 TO THE ASKTIME AND          *
+      *                   FORMATTIME CALLS IN write-audit-para - THEY  *
+      *                   HAD NEITHER, SO A FAILURE THERE WOULD HAVE   *
+      *                   GONE TO THE DEFAULT CICS HANDLER AND ABENDED *
+      *                   THE TRANSACTION, THE EXACT OUTCOME THE       *
+      *                   WRITEQ TD'S OWN RESP/RESP2 WAS ADDED TO      *
+      *                   AVOID.                                       *
+      *                                                                *
+      ******************************************************************
        environment division.
        data division.
        working-storage section.
+           copy CUSTMAS.
+           copy AUDITREC.
+       01  Erc99-Resp              pic s9(8) comp.
+       01  Erc99-Resp2             pic s9(8) comp.
+       01  Erc99-Abstime           pic s9(15) comp-3.
+       01  Erc99-Calc-Area.
+           copy ORDCALC.
+       01  Erc99-Recon-Diff         pic s9(7)v99.
+       01  Erc99-Recon-Tolerance    pic s9(3)v99 value 0.02.
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            02  CustomerNumber     PIC X(5).
@@ -13,32 +90,258 @@
            02  Country    PIC A(10).
            02  Phone      PIC X(15).
            02  PostalCode PIC X(7).
+           02  ResponseCode PIC X(1).
+               88  CustomerFound        VALUE 'F'.
+               88  CustomerNotFound     VALUE 'N'.
+               88  CustomerLookupError  VALUE 'E'.
+           02  PostalCodeWarning PIC X(1).
+               88  PostalCodeInvalid    VALUE 'Y'.
+               88  PostalCodeValid      VALUE 'N'.
+           02  CustomerCreditLimit PIC S9(7)V99 COMP-3.
+           02  CustomerType       PIC X(1).
+               88  CustTypeRetail      VALUE 'R'.
+               88  CustTypeWholesale   VALUE 'W'.
+               88  CustTypePremium     VALUE 'P'.
+           02  OrderAmount        PIC S9(7)V99.
+           02  DiscountPercent    PIC S9V99.
+           02  OrderTotal         PIC S9(7)V99.
+           02  OrderCalcWarning   PIC X(1).
+               88  OrderCalcOverflow   VALUE 'Y'.
+               88  OrderCalcOk         VALUE 'N'.
        procedure division.
        start-para.
-           IF CustomerNumber EQUAL '12345'
-             move 'Alan' to FirstName
-             move 'Turing' to LastName
-             move '1150 Eglinton Ave.' to Street
-             move 'New York' to City
-             move 'USA' to Country
-             move '(416) 444-4444' to Phone
-             move '  94041' to PostalCode
-           ELSE IF CustomerNumber EQUAL '44444'
-             move 'Enrico' to FirstName
-             move 'Fermi' to LastName
-             move '11 Maple Ave.' to Street
-             move 'Austin' to City
-             move 'USA' to Country
-             move '(416) 444-4444' to Phone
-             move '  10121' to PostalCode
-           ELSE
-             move 'Mary' to FirstName
-             move 'Poppins' to LastName
-             move '51 Sweets Dr.' to Street
-             move 'Chicago' to City
-             move 'USA' to Country
-             move '(416) 444-4444' to Phone
-             move '  30326' to PostalCode
-           END-IF.
+           perform lookup-customer-para thru lookup-customer-exit.
            EXEC CICS RETURN
            END-EXEC.
+
+       lookup-customer-para.
+      *    look the customer up on the customer master file by
+      *    CustomerNumber.  on a genuine match, return the real
+      *    name and address from the master record and set
+      *    ResponseCode to found.  a miss sets ResponseCode to
+      *    not-found and returns no address - the caller decides
+      *    what to do with an unrecognized CustomerNumber instead
+      *    of being handed a fabricated one.
+           move CustomerNumber to Cust-Number
+           EXEC CICS READ FILE('CUSTMAST')
+                     INTO(CUST-MASTER-RECORD)
+                     RIDFLD(Cust-Number)
+                     RESP(Erc99-Resp)
+                     RESP2(Erc99-Resp2)
+           END-EXEC
+           if Erc99-Resp equal DFHRESP(NORMAL)
+             move Cust-First-Name to FirstName
+             move Cust-Last-Name to LastName
+             move Cust-Street to Street
+             move Cust-City to City
+             move Cust-Country to Country
+             move Cust-Phone to Phone
+             move Cust-Postal-Code to PostalCode
+             move Cust-Credit-Limit to CustomerCreditLimit
+             move Cust-Type to CustomerType
+             set CustomerFound to true
+             perform validate-postal-para thru validate-postal-exit
+             perform calculate-order-para thru calculate-order-exit
+           else if Erc99-Resp equal DFHRESP(NOTFND)
+             perform customer-not-found-para thru
+                     customer-not-found-exit
+           else
+             perform customer-lookup-error-para thru
+                     customer-lookup-error-exit
+           end-if
+           end-if
+           perform write-audit-para thru write-audit-exit.
+       lookup-customer-exit.
+           exit.
+
+       customer-not-found-para.
+      *    no master record for this CustomerNumber - return spaces
+      *    for the address fields and tell the caller the lookup
+      *    did not find a real customer.
+           move spaces to FirstName
+           move spaces to LastName
+           move spaces to Street
+           move spaces to City
+           move spaces to Country
+           move spaces to Phone
+           move spaces to PostalCode
+           move space to PostalCodeWarning
+           move zero to CustomerCreditLimit
+           move space to CustomerType
+           move zero to DiscountPercent
+           move zero to OrderTotal
+           move space to OrderCalcWarning
+           set CustomerNotFound to true.
+       customer-not-found-exit.
+           exit.
+
+       customer-lookup-error-para.
+      *    the READ failed for a reason other than the customer
+      *    simply not existing (file not open, VSAM error, I/O
+      *    error, etc).  this is NOT the same thing as a genuine
+      *    not-found, so it is reported as its own ResponseCode
+      *    instead of being folded into CustomerNotFound - the
+      *    caller needs to be able to tell "no such customer" from
+      *    "the lookup itself failed".
+           move spaces to FirstName
+           move spaces to LastName
+           move spaces to Street
+           move spaces to City
+           move spaces to Country
+           move spaces to Phone
+           move spaces to PostalCode
+           move space to PostalCodeWarning
+           move zero to CustomerCreditLimit
+           move space to CustomerType
+           move zero to DiscountPercent
+           move zero to OrderTotal
+           move space to OrderCalcWarning
+           set CustomerLookupError to true.
+       customer-lookup-error-exit.
+           exit.
+
+       validate-postal-para.
+      *    PostalCode is only 7 bytes, so a US record is checked for a
+      *    plain 5-digit zip or a 5-digit-dash-1-digit short form, not
+      *    a full ZIP+4.  a Canadian record is checked for the letter-
+      *    digit-letter space digit-letter-digit pattern.  anything
+      *    else is only checked for not being blank - we do not know
+      *    enough postal formats to validate them all.
+           set PostalCodeValid to true
+           evaluate true
+             when Country equal 'USA'
+               if PostalCode(1:5) is not numeric
+                  or (PostalCode(6:1) not equal space and
+                      PostalCode(6:1) not equal '-')
+                  or (PostalCode(6:1) equal '-' and
+                      PostalCode(7:1) is not numeric)
+                  or (PostalCode(6:1) equal space and
+                      PostalCode(7:1) not equal space)
+                 set PostalCodeInvalid to true
+               end-if
+             when Country equal 'CANADA'
+               if PostalCode(1:1) is not alphabetic
+                  or PostalCode(2:1) is not numeric
+                  or PostalCode(3:1) is not alphabetic
+                  or PostalCode(4:1) not equal space
+                  or PostalCode(5:1) is not numeric
+                  or PostalCode(6:1) is not alphabetic
+                  or PostalCode(7:1) is not numeric
+                 set PostalCodeInvalid to true
+               end-if
+             when other
+               if PostalCode equal spaces
+                 set PostalCodeInvalid to true
+               end-if
+           end-evaluate.
+       validate-postal-exit.
+           exit.
+
+       calculate-order-para.
+      *    DiscountPercent is driven off the customer's CustomerType -
+      *    premium and wholesale customers get a scaled-decimal
+      *    discount off the caller's OrderAmount, retail customers
+      *    (and any unrecognized type) get none.  the discount is run
+      *    in the same three parallel COMP-4/COMP/BINARY
+      *    representations out1/out2/out3 use, and reconciled the same
+      *    way TADEMS30 reconciles them, so a truncation difference
+      *    between the three usages is caught instead of trusted.
+      *    OrderCalcWarning is set on an overflow or a reconciliation
+      *    mismatch.
+           set OrderCalcOk to true
+           evaluate true
+             when CustTypePremium
+               move 0.15 to DiscountPercent
+             when CustTypeWholesale
+               move 0.10 to DiscountPercent
+             when other
+               move 0.00 to DiscountPercent
+           end-evaluate
+           move OrderAmount to Calc-Amount-Comp4
+           move OrderAmount to Calc-Amount-Comp
+           move OrderAmount to Calc-Amount-Binary
+           multiply Calc-Amount-Comp4 by DiscountPercent
+                   giving Calc-Discount-Comp4 rounded
+               on size error
+                 set OrderCalcOverflow to true
+           end-multiply
+           multiply Calc-Amount-Comp by DiscountPercent
+                   giving Calc-Discount-Comp rounded
+               on size error
+                 set OrderCalcOverflow to true
+           end-multiply
+           multiply Calc-Amount-Binary by DiscountPercent
+                   giving Calc-Discount-Binary rounded
+               on size error
+                 set OrderCalcOverflow to true
+           end-multiply
+           perform check-discount-recon-para thru
+               check-discount-recon-exit
+           compute OrderTotal rounded =
+                   OrderAmount - Calc-Discount-Comp4
+               on size error
+                 set OrderCalcOverflow to true
+           end-compute.
+       calculate-order-exit.
+           exit.
+
+       check-discount-recon-para.
+      *    compare the discount as computed by each of the three
+      *    physical representations - a mismatch beyond
+      *    Erc99-Recon-Tolerance means they did not all hold
+      *    DiscountPercent times OrderAmount the same way.
+           compute Erc99-Recon-Diff =
+               Calc-Discount-Comp4 - Calc-Discount-Comp
+           if Erc99-Recon-Diff < zero
+             compute Erc99-Recon-Diff = zero - Erc99-Recon-Diff
+           end-if
+           if Erc99-Recon-Diff > Erc99-Recon-Tolerance
+             set OrderCalcOverflow to true
+           end-if
+           compute Erc99-Recon-Diff =
+               Calc-Discount-Comp - Calc-Discount-Binary
+           if Erc99-Recon-Diff < zero
+             compute Erc99-Recon-Diff = zero - Erc99-Recon-Diff
+           end-if
+           if Erc99-Recon-Diff > Erc99-Recon-Tolerance
+             set OrderCalcOverflow to true
+           end-if
+           compute Erc99-Recon-Diff =
+               Calc-Discount-Comp4 - Calc-Discount-Binary
+           if Erc99-Recon-Diff < zero
+             compute Erc99-Recon-Diff = zero - Erc99-Recon-Diff
+           end-if
+           if Erc99-Recon-Diff > Erc99-Recon-Tolerance
+             set OrderCalcOverflow to true
+           end-if.
+       check-discount-recon-exit.
+           exit.
+
+       write-audit-para.
+      *    record who looked up what and when, whether or not the
+      *    lookup found a real customer.  RESP/RESP2 are specified on
+      *    the WRITEQ TD, same as every other EXEC CICS call in this
+      *    program, so a queue-full or undefined-queue failure here is
+      *    handled by this program instead of the default CICS
+      *    exception handler abending a transaction that already
+      *    produced a correct customer lookup.
+           move CustomerNumber to Aud-Customer-Number
+           move ResponseCode to Aud-Response-Code
+           EXEC CICS ASKTIME ABSTIME(Erc99-Abstime)
+                     RESP(Erc99-Resp)
+                     RESP2(Erc99-Resp2)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(Erc99-Abstime)
+                     YYYYMMDD(Aud-Date)
+                     TIME(Aud-Time)
+                     RESP(Erc99-Resp)
+                     RESP2(Erc99-Resp2)
+           END-EXEC
+           EXEC CICS WRITEQ TD QUEUE('CAUD')
+                     FROM(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+                     RESP(Erc99-Resp)
+                     RESP2(Erc99-Resp2)
+           END-EXEC.
+       write-audit-exit.
+           exit.
